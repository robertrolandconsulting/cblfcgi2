@@ -10,15 +10,45 @@ configuration section.
 repository.
     function accept-req
     function resp-put-ln
+    function resp-put-json
     function all intrinsic.
 
 input-output section.
+file-control.
+    select access-log-file assign to dynamic access-log-name
+        organization is line sequential
+        file status is access-log-status.
+    select drain-sentinel-file assign to dynamic drain-sentinel-name
+        organization is line sequential
+        file status is drain-sentinel-status.
+    select metrics-file assign to dynamic metrics-file-name
+        organization is line sequential
+        file status is metrics-file-status.
+    select config-file assign to dynamic config-file-name
+        organization is line sequential
+        file status is config-file-status.
 
 data division.
 
+file section.
+
+fd  access-log-file.
+01  access-log-record pic x(200).
+
+fd  drain-sentinel-file.
+01  drain-sentinel-record pic x(80).
+
+fd  metrics-file.
+01  metrics-record pic x(200).
+
+fd  config-file.
+01  config-record.
+    copy "echocfg.cpy".
+
 working-storage section.
 
 01  rc usage binary-long value 0.
+01  accept-rc usage binary-long value 0.
 
 01  in-handle          usage pointer.
 01  out-handle         usage pointer.
@@ -26,11 +56,123 @@ working-storage section.
 01  fcgx-envp          usage pointer.
 
 01  request-uri-ptr usage pointer.
-01  request-uri redefines request-uri-ptr pic x(1024).
+01  request-uri-raw based pic x(1024).
+01  request-uri-default pic x(1024) value spaces.
+01  request-uri pic x(1024) value spaces.
+
+01  content-length-ptr usage pointer.
+01  content-length-raw based pic x(32).
+01  content-length-str pic x(32) value spaces.
+01  content-length-num usage binary-long value 0.
+01  bytes-read-num usage binary-long value 0.
+01  post-body pic x(4096) value spaces.
+
+01  default-content-type pic x(40) value "text/plain".
+
+01  resp-status-code pic 9(03) value 200.
+01  resp-reason-phrase pic x(24) value "OK".
+01  resp-content-type pic x(40) value "text/plain".
+01  resp-status-line pic x(40).
+01  resp-content-type-line pic x(60).
+01  handler-id pic x(10) value spaces.
+    88  handler-is-hello    value "HELLO".
+    88  handler-is-notfound value "NOTFOUND".
+    88  handler-is-json     value "JSON".
+    88  handler-is-echo     value "ECHO".
+    88  handler-is-debug    value "DEBUG".
+    88  handler-is-unauth   value "UNAUTH".
+
+01  debug-header-ptr usage pointer.
+
+01  api-key pic x(40) value spaces.
+01  http-api-key-ptr usage pointer.
+01  http-api-key-raw based pic x(256).
+01  http-api-key-str pic x(256) value spaces.
+01  auth-failed pic x(01) value "N".
+    88  auth-has-failed value "Y".
+
+01  envp-tbl based.
+    05  envp-entry occurs 200 times usage pointer.
+01  env-buf based pic x(4096).
+01  env-idx usage binary-long.
+01  env-line pic x(512).
+
+01  served-count usage binary-long value 0.
+01  drain-requested pic x(01) value "N".
+    88  drain-is-requested value "Y".
+01  drain-sentinel-name pic x(40) value "drain.flag".
+01  drain-sentinel-status pic x(02) value "00".
+
+01  worker-pid usage binary-long value 0.
+01  metrics-every-n usage binary-long value 100.
+01  metrics-file-name pic x(40) value "metrics.dat".
+01  metrics-file-status pic x(02) value "00".
+01  config-file-status pic x(02) value "00".
+01  config-file-name pic x(80) value "config/echo.cfg".
+01  config-env-ptr usage pointer.
+01  config-env-str based pic x(256).
+01  debug-mode-flag pic x(01) value "N".
+    88  debug-is-enabled value "Y".
+01  total-elapsed-hundredths usage binary-long value 0.
+01  avg-latency-hundredths usage binary-long value 0.
+
+01  req-start-time.
+    05  req-start-hh pic 9(02).
+    05  req-start-mm pic 9(02).
+    05  req-start-ss pic 9(02).
+    05  req-start-hs pic 9(02).
+01  req-end-time.
+    05  req-end-hh pic 9(02).
+    05  req-end-mm pic 9(02).
+    05  req-end-ss pic 9(02).
+    05  req-end-hs pic 9(02).
+01  elapsed-hundredths usage binary-long value 0.
+
+01  metrics-line.
+    05  metrics-timestamp    pic x(19).
+    05  filler               pic x(01) value space.
+    05  metrics-label-pid    pic x(04) value "pid=".
+    05  metrics-pid          pic -(9).
+    05  filler               pic x(01) value space.
+    05  metrics-label-count  pic x(08) value "reqcount".
+    05  filler               pic x(01) value "=".
+    05  metrics-count        pic -(9).
+    05  filler               pic x(01) value space.
+    05  metrics-label-lat    pic x(12) value "avglatency10".
+    05  filler               pic x(01) value "=".
+    05  metrics-latency      pic -(9).
+
+01  access-log-name pic x(40).
+01  access-log-status pic x(02) value "00".
+01  access-log-today pic x(08) value spaces.
+01  current-date-check pic x(08).
+01  access-log-line.
+    05  log-timestamp     pic x(19).
+    05  filler            pic x(01) value space.
+    05  log-request-uri   pic x(60).
+    05  filler            pic x(01) value space.
+    05  log-accept-rc     pic -(9).
+    05  filler            pic x(01) value space.
+    05  log-status-code   pic 999.
+
+01  now-fields.
+    05  now-date.
+        10  now-year  pic 9(04).
+        10  now-month pic 9(02).
+        10  now-day   pic 9(02).
+    05  now-time.
+        10  now-hour   pic 9(02).
+        10  now-minute pic 9(02).
+        10  now-second pic 9(02).
 
 procedure division.
 
 mainline.
+    call "getpid" returning worker-pid
+    perform load-config
+    perform open-access-log
+    perform open-metrics-file
+
     move accept-req(in-handle, out-handle, err-handle, fcgx-envp) to rc.
 
     perform until rc is less than zero
@@ -40,16 +182,310 @@ mainline.
             by value fcgx-envp
         returning request-uri-ptr
 
-        move resp-put-ln("Content-type: text/plain", out-handle) to rc
-        move resp-put-ln(" ", out-handle) to rc
-        move resp-put-ln("hello world", out-handle) to rc
+        if request-uri-ptr is not equal to null
+            set address of request-uri-raw to request-uri-ptr
+        else
+            set address of request-uri-raw to address of request-uri-default
+        end-if
+        move spaces to request-uri
+        unstring request-uri-raw delimited by x'00' into request-uri
+
+        move rc to accept-rc
+        move 200 to resp-status-code
+        move default-content-type to resp-content-type
+        move spaces to handler-id
+        move "N" to auth-failed
+        perform check-auth
+        if not auth-has-failed
+            perform read-post-body
+            perform route-request
+        end-if
+
+        move function current-date(9:2) to req-start-hh
+        move function current-date(11:2) to req-start-mm
+        move function current-date(13:2) to req-start-ss
+        move function current-date(15:2) to req-start-hs
+
+        perform write-response-headers
+        perform dispatch-body
+
+        move function current-date(9:2) to req-end-hh
+        move function current-date(11:2) to req-end-mm
+        move function current-date(13:2) to req-end-ss
+        move function current-date(15:2) to req-end-hs
+        compute elapsed-hundredths =
+            ((req-end-hh * 3600 + req-end-mm * 60 + req-end-ss) * 100 + req-end-hs)
+            - ((req-start-hh * 3600 + req-start-mm * 60 + req-start-ss) * 100 + req-start-hs)
+        if elapsed-hundredths is less than 0
+            move 0 to elapsed-hundredths
+        end-if
+        add elapsed-hundredths to total-elapsed-hundredths
+
+        perform write-access-log
+
+        add 1 to served-count
+        perform check-metrics-flush
+        perform check-drain-signal
+        perform check-log-rotation
 
         move null to in-handle out-handle err-handle
-        move accept-req(in-handle, out-handle, err-handle, fcgx-envp) to rc
+        if drain-is-requested
+            move -1 to rc
+        else
+            move accept-req(in-handle, out-handle, err-handle, fcgx-envp) to rc
+        end-if
     end-perform
 
+    close access-log-file
+    close metrics-file
+
     goback.
 
+load-config.
+    call 'getenv' using by content z'ECHO_CONFIG_FILE'
+    returning config-env-ptr
+    if config-env-ptr is not equal to null
+        set address of config-env-str to config-env-ptr
+        unstring config-env-str delimited by x'00' into config-file-name
+    end-if
+
+    open input config-file
+    if config-file-status is equal to "00"
+        read config-file
+        if config-file-status is equal to "00"
+            move cfg-default-content-type to default-content-type
+            move cfg-debug-mode to debug-mode-flag
+            move cfg-drain-sentinel-name to drain-sentinel-name
+            move cfg-metrics-file-name to metrics-file-name
+            move cfg-metrics-every-n to metrics-every-n
+            move cfg-api-key to api-key
+        end-if
+        close config-file
+    end-if.
+
+open-metrics-file.
+    open extend metrics-file
+    if metrics-file-status is not equal to "00"
+        open output metrics-file
+    end-if.
+
+check-metrics-flush.
+    if function mod(served-count, metrics-every-n) = 0
+        perform write-metrics-line
+    end-if.
+
+write-metrics-line.
+    move function current-date to now-fields
+    string
+        now-year delimited by size "-" delimited by size
+        now-month delimited by size "-" delimited by size
+        now-day delimited by size " " delimited by size
+        now-hour delimited by size ":" delimited by size
+        now-minute delimited by size ":" delimited by size
+        now-second delimited by size
+        into metrics-timestamp
+    move worker-pid to metrics-pid
+    move served-count to metrics-count
+    divide total-elapsed-hundredths by served-count giving avg-latency-hundredths
+    move avg-latency-hundredths to metrics-latency
+    move metrics-line to metrics-record
+    write metrics-record.
+
+check-drain-signal.
+    open input drain-sentinel-file
+    if drain-sentinel-status is equal to "00"
+        close drain-sentinel-file
+        move "Y" to drain-requested
+    end-if.
+
+check-log-rotation.
+    move function current-date(1:8) to current-date-check
+    if current-date-check is not equal to access-log-today
+        close access-log-file
+        perform open-access-log
+    end-if.
+
+open-access-log.
+    move function current-date(1:8) to access-log-today
+    string "access_" delimited by size
+        access-log-today delimited by size
+        ".log" delimited by size
+        into access-log-name
+    open extend access-log-file
+    if access-log-status is not equal to "00"
+        open output access-log-file
+    end-if.
+
+write-access-log.
+    move function current-date to now-fields
+    string
+        now-year delimited by size "-" delimited by size
+        now-month delimited by size "-" delimited by size
+        now-day delimited by size " " delimited by size
+        now-hour delimited by size ":" delimited by size
+        now-minute delimited by size ":" delimited by size
+        now-second delimited by size
+        into log-timestamp
+    move request-uri(1:60) to log-request-uri
+    move accept-rc to log-accept-rc
+    move resp-status-code to log-status-code
+    move access-log-line to access-log-record
+    write access-log-record.
+
+check-auth.
+    if api-key is not equal to spaces
+        call 'FCGX_GetParam'
+        using
+            by content 'HTTP_X_API_KEY'
+            by value fcgx-envp
+        returning http-api-key-ptr
+
+        if http-api-key-ptr is equal to null
+            move 401 to resp-status-code
+            move "UNAUTH" to handler-id
+            move "Y" to auth-failed
+        else
+            set address of http-api-key-raw to http-api-key-ptr
+            move spaces to http-api-key-str
+            unstring http-api-key-raw delimited by x'00' into http-api-key-str
+            if http-api-key-str(1:40) is not equal to api-key
+                move 403 to resp-status-code
+                move "UNAUTH" to handler-id
+                move "Y" to auth-failed
+            end-if
+        end-if
+    end-if.
+
+read-post-body.
+    move spaces to post-body
+    move 0 to content-length-num
+    move 0 to bytes-read-num
+    call 'FCGX_GetParam'
+    using
+        by content 'CONTENT_LENGTH'
+        by value fcgx-envp
+    returning content-length-ptr
+    if content-length-ptr is not equal to null
+        set address of content-length-raw to content-length-ptr
+        move spaces to content-length-str
+        unstring content-length-raw delimited by x'00' into content-length-str
+        if content-length-str(1:1) is not equal to space
+            move function numval(trim(content-length-str)) to content-length-num
+        end-if
+    end-if
+    if content-length-num is greater than 0
+        if content-length-num is greater than length of post-body
+            move length of post-body to content-length-num
+        end-if
+        call 'FCGX_GetStr'
+        using
+            by reference post-body
+            by value content-length-num
+            by value in-handle
+        returning bytes-read-num
+    end-if.
+
+route-request.
+    call 'FCGX_GetParam'
+    using
+        by content 'HTTP_X_DEBUG'
+        by value fcgx-envp
+    returning debug-header-ptr
+
+    evaluate true
+        when request-uri(1:6) = "/debug" and debug-is-enabled
+            move "DEBUG" to handler-id
+        when request-uri(1:6) = "/debug"
+            move "NOTFOUND" to handler-id
+            move 404 to resp-status-code
+        when debug-header-ptr is not equal to null and debug-is-enabled
+            move "DEBUG" to handler-id
+        when request-uri(1:6) = "/hello"
+            move "HELLO" to handler-id
+        when request-uri(1:5) = "/json"
+            move "JSON" to handler-id
+            move "application/json" to resp-content-type
+        when request-uri(1:5) = "/echo"
+            move "ECHO" to handler-id
+            move "application/json" to resp-content-type
+        when trim(request-uri) = "/"
+            move "HELLO" to handler-id
+        when other
+            move "NOTFOUND" to handler-id
+            move 404 to resp-status-code
+    end-evaluate.
+
+derive-reason-phrase.
+    evaluate resp-status-code
+        when 200 move "OK" to resp-reason-phrase
+        when 400 move "Bad Request" to resp-reason-phrase
+        when 401 move "Unauthorized" to resp-reason-phrase
+        when 403 move "Forbidden" to resp-reason-phrase
+        when 404 move "Not Found" to resp-reason-phrase
+        when 500 move "Internal Server Error" to resp-reason-phrase
+        when other move "Unknown" to resp-reason-phrase
+    end-evaluate.
+
+write-response-headers.
+    perform derive-reason-phrase
+    string
+        "Status: " delimited by size
+        resp-status-code delimited by size
+        " " delimited by size
+        resp-reason-phrase delimited by size
+        into resp-status-line
+    string
+        "Content-type: " delimited by size
+        resp-content-type delimited by size
+        into resp-content-type-line
+    move resp-put-ln(trim(resp-status-line), out-handle) to rc
+    move resp-put-ln(trim(resp-content-type-line), out-handle) to rc
+    move resp-put-ln(" ", out-handle) to rc.
+
+dispatch-body.
+    evaluate true
+        when handler-is-hello
+            perform handle-hello
+        when handler-is-json
+            perform handle-json
+        when handler-is-echo
+            perform handle-echo
+        when handler-is-debug
+            perform handle-debug
+        when handler-is-unauth
+            perform handle-unauthorized
+        when handler-is-notfound
+            perform handle-notfound
+    end-evaluate.
+
+handle-hello.
+    move resp-put-ln("hello world", out-handle) to rc.
+
+handle-json.
+    move resp-put-json("message", "hello world", out-handle) to rc.
+
+handle-echo.
+    move resp-put-json("body", post-body(1:bytes-read-num), out-handle) to rc.
+
+handle-debug.
+    set address of envp-tbl to fcgx-envp
+    perform walk-env-entry
+        varying env-idx from 1 by 1
+        until env-idx is greater than 200
+           or envp-entry(env-idx) is equal to null.
+
+walk-env-entry.
+    set address of env-buf to envp-entry(env-idx)
+    move spaces to env-line
+    unstring env-buf delimited by x'00' into env-line
+    move resp-put-ln(trim(env-line), out-handle) to rc.
+
+handle-notfound.
+    move resp-put-ln("not found", out-handle) to rc.
+
+handle-unauthorized.
+    move resp-put-ln("unauthorized", out-handle) to rc.
+
 end program echo.
 
 identification division.
@@ -123,3 +559,159 @@ procedure division
 
     goback.
 end function accept-req.
+
+identification division.
+function-id. json-escape.
+
+environment division.
+configuration section.
+repository.
+    function all intrinsic.
+
+input-output section.
+
+data division.
+
+working-storage section.
+
+01 idx         usage binary-long.
+01 in-len      usage binary-long.
+01 out-idx     usage binary-long.
+01 out-max     usage binary-long.
+01 cur-char    pic x(01).
+01 escape-suffix pic x(01).
+01 char-code   usage binary-long.
+01 hex-hi      usage binary-long.
+01 hex-lo      usage binary-long.
+01 hex-digits  pic x(16) value "0123456789abcdef".
+
+linkage section.
+
+01 in-str pic x any length.
+01 out-len usage binary-long.
+01 out-str pic x(8192).
+
+procedure division using
+    by reference in-str
+    by reference out-len
+    returning out-str.
+
+    move spaces to out-str
+    move 1 to out-idx
+    move length of out-str to out-max
+    move function length(in-str) to in-len
+
+    perform escape-one-char varying idx from 1 by 1
+        until idx > in-len or out-idx > out-max
+
+    compute out-len = out-idx - 1
+
+    goback.
+
+escape-one-char.
+    move in-str(idx:1) to cur-char
+    evaluate true
+        when cur-char = '"' or cur-char = '\'
+            if out-idx > out-max - 1
+                compute out-idx = out-max + 1
+            else
+                move '\' to out-str(out-idx:1)
+                add 1 to out-idx
+                move cur-char to out-str(out-idx:1)
+                add 1 to out-idx
+            end-if
+        when cur-char = x'0a'
+            move 'n' to escape-suffix
+            perform write-short-escape
+        when cur-char = x'0d'
+            move 'r' to escape-suffix
+            perform write-short-escape
+        when cur-char = x'09'
+            move 't' to escape-suffix
+            perform write-short-escape
+        when cur-char < x'20'
+            perform write-unicode-escape
+        when other
+            move cur-char to out-str(out-idx:1)
+            add 1 to out-idx
+    end-evaluate.
+
+write-short-escape.
+    if out-idx > out-max - 1
+        compute out-idx = out-max + 1
+    else
+        move '\' to out-str(out-idx:1)
+        add 1 to out-idx
+        move escape-suffix to out-str(out-idx:1)
+        add 1 to out-idx
+    end-if.
+
+write-unicode-escape.
+    if out-idx > out-max - 5
+        compute out-idx = out-max + 1
+    else
+        move function ord(cur-char) to char-code
+        subtract 1 from char-code
+        compute hex-hi = char-code / 16
+        compute hex-lo = function mod(char-code, 16)
+        move '\' to out-str(out-idx:1)
+        add 1 to out-idx
+        move 'u' to out-str(out-idx:1)
+        add 1 to out-idx
+        move '0' to out-str(out-idx:1)
+        add 1 to out-idx
+        move '0' to out-str(out-idx:1)
+        add 1 to out-idx
+        move hex-digits(hex-hi + 1:1) to out-str(out-idx:1)
+        add 1 to out-idx
+        move hex-digits(hex-lo + 1:1) to out-str(out-idx:1)
+        add 1 to out-idx
+    end-if.
+
+end function json-escape.
+
+identification division.
+function-id. resp-put-json.
+
+environment division.
+configuration section.
+repository.
+    function resp-put-ln
+    function json-escape
+    function all intrinsic.
+
+input-output section.
+
+data division.
+
+working-storage section.
+
+01 escaped-value pic x(8192).
+01 escaped-len   usage binary-long.
+01 json-line     pic x(8300).
+
+linkage section.
+
+01 json-key   pic x any length.
+01 json-value pic x any length.
+01 out-ptr    usage pointer.
+01 rc         usage binary-long.
+
+procedure division using
+    by reference json-key
+    by reference json-value
+    by reference out-ptr
+    returning rc.
+
+    move json-escape(json-value, escaped-len) to escaped-value
+    string
+        '{"' delimited by size
+        trim(json-key) delimited by size
+        '":"' delimited by size
+        escaped-value(1:escaped-len) delimited by size
+        '"}' delimited by size
+        into json-line
+    move resp-put-ln(trim(json-line), out-ptr) to rc.
+
+    goback.
+end function resp-put-json.
