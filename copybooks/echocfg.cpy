@@ -0,0 +1,13 @@
+      *>*******************************************
+      *> echocfg.cpy
+      *> configuration record layout for the echo fastcgi worker,
+      *> read once at startup so content-type/debug behavior can be
+      *> changed per environment without relinking the executable.
+      *>*******************************************
+    05  cfg-default-content-type pic x(40).
+    05  cfg-debug-mode           pic x(01).
+    05  cfg-drain-sentinel-name  pic x(40).
+    05  cfg-metrics-file-name    pic x(40).
+    05  cfg-metrics-every-n      pic 9(05).
+    05  cfg-api-key              pic x(40).
+    05  filler                   pic x(20).
